@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATRULE1.
+      * Date-rule family subprogram. Owns RULE-1 (the business-day/
+      * holiday calendar check) and the calendar file it reads. Split
+      * out of DATSUB so the date-rule family can be built, tested and
+      * deployed as its own load module, independent of the account-
+      * rule family in DATRULE2. DATSUB reaches this subprogram with
+      * the same dynamic-CALL pattern DATBATCH uses to reach DATSUB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR-FILE ASSIGN TO CALFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CAL-DATE
+                  FILE STATUS IS WS-CALENDAR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR-FILE.
+           COPY CALREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CALENDAR-STATUS          PIC X(02)  VALUE SPACES.
+
+       01  WS-CALENDAR-SWITCHES.
+           05  WS-CAL-FOUND-SW         PIC X(01)  VALUE 'N'.
+               88  WS-CAL-FOUND                VALUE 'Y'.
+           05  WS-PRIOR-DONE-SW        PIC X(01)  VALUE 'N'.
+               88  WS-PRIOR-DONE                VALUE 'Y'.
+           05  WS-NEXT-DONE-SW         PIC X(01)  VALUE 'N'.
+               88  WS-NEXT-DONE                 VALUE 'Y'.
+
+      * RULE-1 business-day lookup working fields. The prior/next
+      * search walks the calendar one day at a time (via
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER) up to a two-week
+      * safety limit, so a gap in the calendar file can't loop forever.
+       01  WS-CALENDAR-CALC.
+           05  WS-CAL-TODAY            PIC 9(08).
+           05  WS-CAL-LOOKUP-DATE      PIC 9(08).
+           05  WS-CAL-LOOKUP-INT       PIC S9(09)      COMP-3.
+           05  WS-CAL-PRIOR-DATE       PIC 9(08).
+           05  WS-CAL-NEXT-DATE        PIC 9(08).
+           05  WS-CAL-DAYS-SEARCHED    PIC 9(03) COMP  VALUE ZERO.
+           05  WS-CAL-SEARCH-LIMIT     PIC 9(03) COMP  VALUE 14.
+
+      * API Linkage section is the area captured by EDT recordings.
+       LINKAGE SECTION.
+       COPY DATVARS.
+
+
+       PROCEDURE DIVISION USING WS-API-PARAMETERS.
+       MAINLINE.
+           PERFORM RULE-1-Get-Date
+           GOBACK.
+
+      * RULE-1 reports today's date along with whether today is a
+      * valid business day on the calendar file. When it is not (a
+      * weekend, a posted holiday, or simply not on the calendar), the
+      * response also carries the nearest prior and next business day
+      * so the caller can reschedule processing instead of guessing.
+      * CALENDAR-FILE is opened once for the whole lookup - today's
+      * check plus whatever prior/next search it takes to satisfy it -
+      * rather than once per date checked. RULE-1 is called once per
+      * transaction from DATBATCH's per-record loop, and the prior/next
+      * search alone can check up to WS-CAL-SEARCH-LIMIT dates, so
+      * opening per date would multiply VSAM open/close overhead across
+      * every transaction in the file.
+       RULE-1-Get-Date.
+           OPEN INPUT CALENDAR-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CAL-TODAY
+           MOVE WS-CAL-TODAY                TO WS-CAL-LOOKUP-DATE
+           PERFORM CHECK-CALENDAR-DATE
+           IF WS-CAL-FOUND AND CAL-BUSINESS-DAY
+               STRING 'TODAY ' WS-CAL-TODAY ' IS A BUSINESS DAY - '
+                   FUNCTION CURRENT-DATE
+                   DELIMITED BY SIZE INTO WS-API-RESP-OUT
+               MOVE 0  TO RETURN-CODE
+           ELSE
+               PERFORM FIND-PRIOR-BUSINESS-DAY
+               PERFORM FIND-NEXT-BUSINESS-DAY
+               STRING 'TODAY ' WS-CAL-TODAY
+                   ' IS NOT A BUSINESS DAY - PRIOR BUSINESS DAY '
+                   WS-CAL-PRIOR-DATE ' NEXT BUSINESS DAY '
+                   WS-CAL-NEXT-DATE
+                   DELIMITED BY SIZE INTO WS-API-RESP-OUT
+               MOVE 4  TO RETURN-CODE
+           END-IF
+           CLOSE CALENDAR-FILE.
+
+       CHECK-CALENDAR-DATE.
+           MOVE 'N' TO WS-CAL-FOUND-SW
+           MOVE WS-CAL-LOOKUP-DATE TO CAL-DATE
+           READ CALENDAR-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CAL-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CAL-FOUND-SW
+           END-READ.
+
+       FIND-PRIOR-BUSINESS-DAY.
+           COMPUTE WS-CAL-LOOKUP-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CAL-TODAY)
+           MOVE 'N' TO WS-PRIOR-DONE-SW
+           MOVE ZERO TO WS-CAL-DAYS-SEARCHED
+           PERFORM STEP-BACK-ONE-DAY
+               UNTIL WS-PRIOR-DONE
+                  OR WS-CAL-DAYS-SEARCHED >= WS-CAL-SEARCH-LIMIT
+           IF WS-PRIOR-DONE
+               MOVE WS-CAL-LOOKUP-DATE TO WS-CAL-PRIOR-DATE
+           ELSE
+               MOVE ZERO TO WS-CAL-PRIOR-DATE
+           END-IF.
+
+       STEP-BACK-ONE-DAY.
+           SUBTRACT 1 FROM WS-CAL-LOOKUP-INT
+           ADD 1 TO WS-CAL-DAYS-SEARCHED
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CAL-LOOKUP-INT)
+               TO WS-CAL-LOOKUP-DATE
+           PERFORM CHECK-CALENDAR-DATE
+           IF WS-CAL-FOUND AND CAL-BUSINESS-DAY
+               SET WS-PRIOR-DONE TO TRUE
+           END-IF.
+
+       FIND-NEXT-BUSINESS-DAY.
+           COMPUTE WS-CAL-LOOKUP-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CAL-TODAY)
+           MOVE 'N' TO WS-NEXT-DONE-SW
+           MOVE ZERO TO WS-CAL-DAYS-SEARCHED
+           PERFORM STEP-FORWARD-ONE-DAY
+               UNTIL WS-NEXT-DONE
+                  OR WS-CAL-DAYS-SEARCHED >= WS-CAL-SEARCH-LIMIT
+           IF WS-NEXT-DONE
+               MOVE WS-CAL-LOOKUP-DATE TO WS-CAL-NEXT-DATE
+           ELSE
+               MOVE ZERO TO WS-CAL-NEXT-DATE
+           END-IF.
+
+       STEP-FORWARD-ONE-DAY.
+           ADD 1 TO WS-CAL-LOOKUP-INT
+           ADD 1 TO WS-CAL-DAYS-SEARCHED
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CAL-LOOKUP-INT)
+               TO WS-CAL-LOOKUP-DATE
+           PERFORM CHECK-CALENDAR-DATE
+           IF WS-CAL-FOUND AND CAL-BUSINESS-DAY
+               SET WS-NEXT-DONE TO TRUE
+           END-IF.
