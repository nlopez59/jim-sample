@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATRPT.
+      * Daily Rule Activity Report. Reads the DATSUB audit trail once
+      * a day and summarizes, per rule code: successful (RETURN-CODE
+      * 0), declined (RETURN-CODE 4 "not a business day" or 8
+      * "segmentation mismatch or status hold" - legitimate, expected
+      * dispositions, not failures), and failed (RETURN-CODE 12 or
+      * anything else unexpected) call counts, matching DATBATCH's own
+      * declined-versus-failed categorization - plus a listing of every
+      * NON-SUPPORTED-RULE occurrence with its original input.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE  ASSIGN TO DATAUDIT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO DATRPTOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-AUDIT-EOF-SW         PIC X(01)  VALUE 'N'.
+               88  WS-AUDIT-EOF                VALUE 'Y'.
+
+      * One accumulator entry per distinct rule code seen on the
+      * audit trail. A new entry is added the first time a code is
+      * encountered, so this works for any rule code DATSUB has ever
+      * been sent - supported or not.
+       01  WS-RULE-TABLE.
+           05  WS-RULE-ENTRY OCCURS 20 TIMES.
+               10  WS-RULE-CODE-TBL    PIC X(01)  VALUE SPACES.
+               10  WS-RULE-CALLS       PIC 9(07) COMP  VALUE ZERO.
+               10  WS-RULE-SUCCESS     PIC 9(07) COMP  VALUE ZERO.
+               10  WS-RULE-DECLINED    PIC 9(07) COMP  VALUE ZERO.
+               10  WS-RULE-FAILED      PIC 9(07) COMP  VALUE ZERO.
+       01  WS-RULE-COUNT               PIC 9(03) COMP  VALUE ZERO.
+       01  WS-LOOKUP-IDX               PIC 9(03) COMP  VALUE ZERO.
+       01  WS-FOUND-IDX                PIC 9(03) COMP  VALUE ZERO.
+
+      * Every NON-SUPPORTED-RULE occurrence, kept in arrival order for
+      * the listing section of the report.
+       01  WS-NONSUP-TABLE.
+           05  WS-NONSUP-ENTRY OCCURS 500 TIMES.
+               10  WS-NS-TIMESTAMP     PIC X(26).
+               10  WS-NS-RULE-IN       PIC X(01).
+               10  WS-NS-ACCT-NO       PIC X(10).
+               10  WS-NS-RESP-OUT      PIC X(80).
+       01  WS-NONSUP-COUNT             PIC 9(05) COMP  VALUE ZERO.
+
+       01  WS-PRINT-IDX                PIC 9(05) COMP  VALUE ZERO.
+
+       01  WS-HEADING-LINE             PIC X(132).
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  DTL-RULE-CODE           PIC X(01).
+           05  FILLER                  PIC X(05)  VALUE SPACES.
+           05  DTL-CALLS               PIC ZZZZZZ9.
+           05  FILLER                  PIC X(03)  VALUE SPACES.
+           05  DTL-SUCCESS             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(03)  VALUE SPACES.
+           05  DTL-DECLINED            PIC ZZZZZZ9.
+           05  FILLER                  PIC X(03)  VALUE SPACES.
+           05  DTL-FAILED              PIC ZZZZZZ9.
+
+       01  WS-NONSUP-LINE.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  NS-TIMESTAMP            PIC X(26).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  NS-RULE-IN              PIC X(01).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  NS-ACCT-NO              PIC X(10).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  NS-RESP-OUT             PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT
+               UNTIL WS-AUDIT-EOF
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           Display 'DATRPT - Started. Building daily Rule Activity '
+               'Report.'
+           OPEN INPUT  AUDIT-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 2100-READ-AUDIT.
+
+       2000-PROCESS-AUDIT.
+           PERFORM 2200-ACCUMULATE-RULE-COUNTS
+           IF AUDIT-RETURN-CODE = 12
+               PERFORM 2300-CAPTURE-NONSUP
+           END-IF
+           PERFORM 2100-READ-AUDIT.
+
+       2100-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       2200-ACCUMULATE-RULE-COUNTS.
+           MOVE ZERO TO WS-FOUND-IDX
+           MOVE ZERO TO WS-LOOKUP-IDX
+           PERFORM 2210-LOOKUP-ONE-ENTRY
+               UNTIL WS-LOOKUP-IDX >= WS-RULE-COUNT
+           IF WS-FOUND-IDX = ZERO
+               ADD 1 TO WS-RULE-COUNT
+               MOVE WS-RULE-COUNT TO WS-FOUND-IDX
+               MOVE AUDIT-RULE-IN TO WS-RULE-CODE-TBL(WS-FOUND-IDX)
+           END-IF
+           ADD 1 TO WS-RULE-CALLS(WS-FOUND-IDX)
+           EVALUATE AUDIT-RETURN-CODE
+               WHEN ZERO
+                   ADD 1 TO WS-RULE-SUCCESS(WS-FOUND-IDX)
+               WHEN 4
+                   ADD 1 TO WS-RULE-DECLINED(WS-FOUND-IDX)
+               WHEN 8
+                   ADD 1 TO WS-RULE-DECLINED(WS-FOUND-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-RULE-FAILED(WS-FOUND-IDX)
+           END-EVALUATE.
+
+       2210-LOOKUP-ONE-ENTRY.
+           ADD 1 TO WS-LOOKUP-IDX
+           IF WS-RULE-CODE-TBL(WS-LOOKUP-IDX) = AUDIT-RULE-IN
+               MOVE WS-LOOKUP-IDX TO WS-FOUND-IDX
+           END-IF.
+
+       2300-CAPTURE-NONSUP.
+           IF WS-NONSUP-COUNT < 500
+               ADD 1 TO WS-NONSUP-COUNT
+               MOVE AUDIT-TIMESTAMP TO
+                            WS-NS-TIMESTAMP(WS-NONSUP-COUNT)
+               MOVE AUDIT-RULE-IN   TO
+                            WS-NS-RULE-IN(WS-NONSUP-COUNT)
+               MOVE AUDIT-ACCT-NO   TO
+                            WS-NS-ACCT-NO(WS-NONSUP-COUNT)
+               MOVE AUDIT-RESP-OUT  TO
+                            WS-NS-RESP-OUT(WS-NONSUP-COUNT)
+           END-IF.
+
+       3000-PRINT-REPORT.
+           MOVE SPACES TO WS-HEADING-LINE
+           STRING 'DAILY RULE ACTIVITY REPORT - RUN DATE '
+               FUNCTION CURRENT-DATE(1:8)
+               DELIMITED BY SIZE INTO WS-HEADING-LINE
+           MOVE WS-HEADING-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE '  RULE       CALLS   SUCCESS  DECLINED   FAILED'
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZERO TO WS-PRINT-IDX
+           PERFORM 3100-PRINT-RULE-LINE
+               UNTIL WS-PRINT-IDX >= WS-RULE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '  NON-SUPPORTED-RULE OCCURRENCES' TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-NONSUP-COUNT = ZERO
+               MOVE '  NONE' TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE ZERO TO WS-PRINT-IDX
+               PERFORM 3200-PRINT-NONSUP-LINE
+                   UNTIL WS-PRINT-IDX >= WS-NONSUP-COUNT
+           END-IF.
+
+       3100-PRINT-RULE-LINE.
+           ADD 1 TO WS-PRINT-IDX
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-RULE-CODE-TBL(WS-PRINT-IDX) TO DTL-RULE-CODE
+           MOVE WS-RULE-CALLS(WS-PRINT-IDX)    TO DTL-CALLS
+           MOVE WS-RULE-SUCCESS(WS-PRINT-IDX)  TO DTL-SUCCESS
+           MOVE WS-RULE-DECLINED(WS-PRINT-IDX) TO DTL-DECLINED
+           MOVE WS-RULE-FAILED(WS-PRINT-IDX)   TO DTL-FAILED
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3200-PRINT-NONSUP-LINE.
+           ADD 1 TO WS-PRINT-IDX
+           MOVE SPACES TO WS-NONSUP-LINE
+           MOVE WS-NS-TIMESTAMP(WS-PRINT-IDX) TO NS-TIMESTAMP
+           MOVE WS-NS-RULE-IN(WS-PRINT-IDX)   TO NS-RULE-IN
+           MOVE WS-NS-ACCT-NO(WS-PRINT-IDX)   TO NS-ACCT-NO
+           MOVE WS-NS-RESP-OUT(WS-PRINT-IDX)  TO NS-RESP-OUT
+           MOVE WS-NONSUP-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       4000-TERMINATE.
+           CLOSE AUDIT-FILE REPORT-FILE
+           Display 'DATRPT - Rules seen          ' WS-RULE-COUNT
+           Display 'DATRPT - Non-supported events ' WS-NONSUP-COUNT
+           Display 'DATRPT - Ended'.
