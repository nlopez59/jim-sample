@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+      * Account master maintenance batch. Reads a file of add/change/
+      * delete transactions, edits each one, and applies the accepted
+      * ones against ACCTMAST - the same indexed file DATSUB's RULE-2/
+      * RULE-3 read from. Every transaction, accepted or rejected, is
+      * written to the change log for audit review.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMNT-FILE  ASSIGN TO ACCTMNTIN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCTMAST-FILE ASSIGN TO ACCTMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ACCT-NO
+                  FILE STATUS IS WS-ACCTMAST-STATUS.
+           SELECT ACCTMLOG-FILE ASSIGN TO ACCTMLOG
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMNT-FILE.
+           COPY ACCTMNT.
+       FD  ACCTMAST-FILE.
+           COPY ACCTMAST.
+       FD  ACCTMLOG-FILE.
+           COPY ACCTMLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTMAST-STATUS          PIC X(02)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-ACCTMNT-EOF-SW       PIC X(01)  VALUE 'N'.
+               88  WS-ACCTMNT-EOF              VALUE 'Y'.
+           05  WS-REJECT-SW            PIC X(01)  VALUE 'N'.
+               88  WS-TRAN-REJECTED             VALUE 'Y'.
+           05  WS-ACCTMAST-FOUND-SW    PIC X(01)  VALUE 'N'.
+               88  WS-ACCTMAST-FOUND           VALUE 'Y'.
+
+       01  WS-REASON-HOLD              PIC X(40)  VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(07) COMP  VALUE ZERO.
+           05  WS-ACCEPT-COUNT         PIC 9(07) COMP  VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(07) COMP  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-ACCTMNT-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'ACCTMAINT - Started. Maintaining ACCTMAST.'
+           OPEN INPUT  ACCTMNT-FILE
+           OPEN I-O    ACCTMAST-FILE
+           OPEN OUTPUT ACCTMLOG-FILE
+           PERFORM 2100-READ-ACCTMNT.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-READ-COUNT
+           PERFORM 2200-EDIT-TRANSACTION
+           IF WS-TRAN-REJECTED
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2700-WRITE-LOG-REJECT
+           ELSE
+               EVALUATE TRUE
+                   WHEN AM-ADD     PERFORM 2300-APPLY-ADD
+                   WHEN AM-CHANGE  PERFORM 2400-APPLY-CHANGE
+                   WHEN AM-DELETE  PERFORM 2500-APPLY-DELETE
+               END-EVALUATE
+           END-IF
+           PERFORM 2100-READ-ACCTMNT.
+
+       2100-READ-ACCTMNT.
+           READ ACCTMNT-FILE
+               AT END SET WS-ACCTMNT-EOF TO TRUE
+           END-READ.
+
+      * Edit rules, checked in order - the first one that fails sets
+      * the reject reason and stops checking further rules.
+       2200-EDIT-TRANSACTION.
+           MOVE 'N' TO WS-REJECT-SW
+           MOVE SPACES TO WS-REASON-HOLD
+           IF NOT WS-TRAN-REJECTED
+                   AND AM-TRAN-CODE NOT = 'A' AND NOT = 'C'
+                                    AND NOT = 'D'
+               MOVE 'Y' TO WS-REJECT-SW
+               MOVE 'INVALID TRANSACTION CODE' TO WS-REASON-HOLD
+           END-IF
+           IF NOT WS-TRAN-REJECTED AND AM-ACCT-NO = SPACES
+               MOVE 'Y' TO WS-REJECT-SW
+               MOVE 'MISSING ACCOUNT NUMBER' TO WS-REASON-HOLD
+           END-IF
+      * Status and type are written to the master by both ADD and
+      * CHANGE, so both transaction codes must pass this edit - a
+      * CHANGE carries a full replacement of these fields, not a
+      * delta, just like ADD does.
+           IF NOT WS-TRAN-REJECTED AND (AM-ADD OR AM-CHANGE)
+               IF AM-ACCT-STATUS NOT = 'A' AND NOT = 'C' AND NOT = 'D'
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE 'INVALID ACCOUNT STATUS' TO WS-REASON-HOLD
+               END-IF
+           END-IF
+           IF NOT WS-TRAN-REJECTED AND (AM-ADD OR AM-CHANGE)
+               IF AM-ACCT-TYPE NOT = 'S' AND NOT = 'C' AND NOT = 'L'
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE 'INVALID ACCOUNT TYPE' TO WS-REASON-HOLD
+               END-IF
+           END-IF
+      * AM-ACCT-BALANCE-NUM/AM-ACCT-INT-RATE-NUM are REDEFINES of raw
+      * text fields, so a garbled or partially-populated record has to
+      * be caught here before it is ever moved onto the packed
+      * ACCT-BALANCE/ACCT-INT-RATE fields on the master - the same
+      * check ASAMPLE runs on TRANIN-AMOUNT before trusting it.
+           IF NOT WS-TRAN-REJECTED AND (AM-ADD OR AM-CHANGE)
+               IF AM-ACCT-BALANCE NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE 'BALANCE FIELD NOT NUMERIC' TO WS-REASON-HOLD
+               END-IF
+           END-IF
+           IF NOT WS-TRAN-REJECTED AND (AM-ADD OR AM-CHANGE)
+               IF AM-ACCT-INT-RATE NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE 'INTEREST RATE FIELD NOT NUMERIC'
+                       TO WS-REASON-HOLD
+               END-IF
+           END-IF.
+
+       2300-APPLY-ADD.
+           MOVE AM-ACCT-NO             TO ACCT-NO
+           MOVE AM-ACCT-STATUS         TO ACCT-STATUS
+           MOVE AM-ACCT-COMPANY-CD     TO ACCT-COMPANY-CD
+           MOVE AM-ACCT-TYPE           TO ACCT-TYPE
+           MOVE AM-ACCT-BALANCE-NUM    TO ACCT-BALANCE
+           MOVE AM-ACCT-INT-RATE-NUM   TO ACCT-INT-RATE
+           MOVE AM-ACCT-OPEN-DATE      TO ACCT-OPEN-DATE
+           MOVE AM-ACCT-LAST-INT-DATE  TO ACCT-LAST-INT-DATE
+           WRITE ACCT-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'ADD FAILED - ACCOUNT ALREADY EXISTS'
+                       TO WS-REASON-HOLD
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2700-WRITE-LOG-REJECT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ACCEPT-COUNT
+                   PERFORM 2600-WRITE-LOG-ACCEPT
+           END-WRITE.
+
+       2400-APPLY-CHANGE.
+           PERFORM 2800-READ-ACCTMAST-FOR-KEY
+           IF WS-ACCTMAST-FOUND
+               MOVE AM-ACCT-STATUS         TO ACCT-STATUS
+               MOVE AM-ACCT-COMPANY-CD     TO ACCT-COMPANY-CD
+               MOVE AM-ACCT-TYPE           TO ACCT-TYPE
+               MOVE AM-ACCT-BALANCE-NUM    TO ACCT-BALANCE
+               MOVE AM-ACCT-INT-RATE-NUM   TO ACCT-INT-RATE
+               MOVE AM-ACCT-OPEN-DATE      TO ACCT-OPEN-DATE
+               MOVE AM-ACCT-LAST-INT-DATE  TO ACCT-LAST-INT-DATE
+               REWRITE ACCT-MASTER-RECORD
+                   INVALID KEY
+                       MOVE 'CHANGE FAILED - REWRITE ERROR'
+                           TO WS-REASON-HOLD
+                       ADD 1 TO WS-REJECT-COUNT
+                       PERFORM 2700-WRITE-LOG-REJECT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ACCEPT-COUNT
+                       PERFORM 2600-WRITE-LOG-ACCEPT
+               END-REWRITE
+           ELSE
+               MOVE 'CHANGE FAILED - ACCOUNT NOT FOUND'
+                   TO WS-REASON-HOLD
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2700-WRITE-LOG-REJECT
+           END-IF.
+
+       2500-APPLY-DELETE.
+           PERFORM 2800-READ-ACCTMAST-FOR-KEY
+           IF WS-ACCTMAST-FOUND
+               DELETE ACCTMAST-FILE
+                   INVALID KEY
+                       MOVE 'DELETE FAILED - DELETE ERROR'
+                           TO WS-REASON-HOLD
+                       ADD 1 TO WS-REJECT-COUNT
+                       PERFORM 2700-WRITE-LOG-REJECT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ACCEPT-COUNT
+                       PERFORM 2600-WRITE-LOG-ACCEPT
+               END-DELETE
+           ELSE
+               MOVE 'DELETE FAILED - ACCOUNT NOT FOUND'
+                   TO WS-REASON-HOLD
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2700-WRITE-LOG-REJECT
+           END-IF.
+
+       2600-WRITE-LOG-ACCEPT.
+           MOVE FUNCTION CURRENT-DATE TO AML-TIMESTAMP
+           MOVE AM-TRAN-CODE          TO AML-TRAN-CODE
+           MOVE AM-ACCT-NO            TO AML-ACCT-NO
+           SET AML-ACCEPTED           TO TRUE
+           MOVE 'ACCEPTED'            TO AML-REASON
+           WRITE ACCT-MAINT-LOG-RECORD.
+
+       2700-WRITE-LOG-REJECT.
+           MOVE FUNCTION CURRENT-DATE TO AML-TIMESTAMP
+           MOVE AM-TRAN-CODE          TO AML-TRAN-CODE
+           MOVE AM-ACCT-NO            TO AML-ACCT-NO
+           SET AML-REJECTED           TO TRUE
+           MOVE WS-REASON-HOLD        TO AML-REASON
+           WRITE ACCT-MAINT-LOG-RECORD.
+
+       2800-READ-ACCTMAST-FOR-KEY.
+           MOVE 'N' TO WS-ACCTMAST-FOUND-SW
+           MOVE AM-ACCT-NO TO ACCT-NO
+           READ ACCTMAST-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-ACCTMAST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCTMAST-FOUND-SW
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE ACCTMNT-FILE ACCTMAST-FILE ACCTMLOG-FILE
+           Display 'ACCTMAINT - Transactions read ' WS-READ-COUNT
+           Display 'ACCTMAINT - Accepted           ' WS-ACCEPT-COUNT
+           Display 'ACCTMAINT - Rejected           ' WS-REJECT-COUNT
+           IF WS-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           Display 'ACCTMAINT - Ended'.
