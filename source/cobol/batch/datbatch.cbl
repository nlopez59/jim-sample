@@ -1,80 +1,265 @@
        ID DIVISION.
        PROGRAM-ID. DATBATCH.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANPASS-FILE ASSIGN TO TRANPASS
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE    ASSIGN TO CHKPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      * Control card giving the expected TRANPASS record count, and the
+      * run-control trailer summarizing what actually happened.
+           SELECT CTLCARD-FILE  ASSIGN TO DATCTLIN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNCTL-FILE   ASSIGN TO DATCTLOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANPASS-FILE.
+           COPY TRANREC.
+       FD  CHKPT-FILE.
+           COPY CHKPTREC.
+       FD  CTLCARD-FILE.
+           COPY CTLCARD.
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
        WORKING-STORAGE SECTION.
-      * This program accepts a parm via JCL and passes it to a
-      * subprogram DATSUB (API) which returns a result simulating some 
-      * business rule. This is used to demonstrate how TAZ/EDT 
-      * record and replay work in VS Code and Pipelines. 
+      * This program reads a file of transactions (one rule-code plus
+      * data record per line, edited upstream by ASAMPLE) and loops,
+      * making one dynamic CALL to subprogram DATSUB (API) per record.
+      * This is used to demonstrate how TAZ/EDT record and replay work
+      * in VS Code and Pipelines.
 
       * Setup the sub pgm(api) as a dynamic call    v2.0.3-v6 WD ON'
        01 WS-SUBPGM  PIC X(8) VALUE 'DATSUB'.
 
        COPY DATVARS.
 
-      * EDT recordings capture the linkage section of APIS. This  
-      * includes Batch PARM areas used in JCL. EDT's Validation Type 
+       01  WS-SWITCHES.
+           05  WS-TRANPASS-EOF-SW      PIC X(01)  VALUE 'N'.
+               88  WS-TRANPASS-EOF             VALUE 'Y'.
+
+       01  WS-RECORD-NUMBER            PIC 9(07) COMP  VALUE ZERO.
+
+      * DATSUB call result counters. RETURN-CODE 4 (RULE-1, not a
+      * business day) and 8 (RULE-2, segmentation mismatch) are
+      * legitimate rule-declined outcomes, not errors, and only add to
+      * WS-CALLS-DECLINED. Only WS-CALLS-FAILED drives a non-zero job
+      * step condition code.
+       01  WS-CALL-COUNTERS.
+           05  WS-CALLS-MADE            PIC 9(07) COMP  VALUE ZERO.
+           05  WS-CALLS-SUCCESS         PIC 9(07) COMP  VALUE ZERO.
+           05  WS-CALLS-FAILED          PIC 9(07) COMP  VALUE ZERO.
+           05  WS-CALLS-UNSUPPORTED     PIC 9(07) COMP  VALUE ZERO.
+           05  WS-CALLS-DECLINED        PIC 9(07) COMP  VALUE ZERO.
+
+      * Expected record count off the CTLCARD control card, used at
+      * end of job to confirm the run balanced.
+       01  WS-EXPECTED-COUNT           PIC 9(07) COMP  VALUE ZERO.
+
+      * Checkpoint/restart controls. A checkpoint record is written
+      * every WS-CHECKPOINT-INTERVAL transactions so a failed run can
+      * be restarted mid-file via the LK-PARM restart record number
+      * instead of reprocessing the whole batch window.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP  VALUE 100.
+       01  WS-CHECKPOINT-COUNTER       PIC 9(05) COMP  VALUE ZERO.
+
+       01  WS-RESTART-PARM.
+           05  WS-RESTART-PARM-X       PIC X(08)  VALUE SPACES.
+           05  WS-RESTART-PARM-N REDEFINES WS-RESTART-PARM-X
+                                        PIC 9(08).
+       01  WS-RESTART-FROM             PIC 9(07) COMP  VALUE ZERO.
+
+      * EDT recordings capture the linkage section of APIS. This
+      * includes Batch PARM areas used in JCL. EDT's Validation Type
       * "PROGRAM" records this area to create a default assertion.
        LINKAGE SECTION.
        01  LK-PARM.
            05 LK-PARM-LEN  PIC S9(4)  COMP.
-           05 LK-PARM-TEXT PIC X(1)  VALUE SPACES.
+      * LK-PARM-TEXT carries the restart record number ("00000150"
+      * resumes processing at record 150) for a checkpoint restart.
+      * Spaces/low-values or a non-numeric value means a normal,
+      * start-from-record-one run.
+           05 LK-PARM-TEXT PIC X(8)  VALUE SPACES.
 
-       PROCEDURE DIVISION USING LK-PARM.      
-           IF LK-PARM-LEN = 1  Move LK-PARM-TEXT  TO WS-API-RULE-IN. 
+       PROCEDURE DIVISION USING LK-PARM.
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-TRANPASS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
 
-      * A COBOL Display sends text output to the SYSOUT DD in the JCL
-           Display 'DATBATCH - Started. JCL Parm-in >'LK-PARM-TEXT'<'.
-                  
-      
-      * Break TC01: Change the API Input data to simulate how a 
-      * programming error would cause an prior recorded test to fail.
+       1000-INITIALIZE.
+           Display 'DATBATCH - Started. Processing TRANPASS file.'
+           PERFORM 1100-GET-RESTART-PARM
+           PERFORM 1200-READ-CONTROL-CARD
+           OPEN INPUT  TRANPASS-FILE
+           OPEN OUTPUT CHKPT-FILE
+           PERFORM 2100-READ-TRANPASS.
+
+       1100-GET-RESTART-PARM.
+           MOVE SPACES TO WS-RESTART-PARM-X
+           IF LK-PARM-LEN = 8
+               MOVE LK-PARM-TEXT TO WS-RESTART-PARM-X
+               IF WS-RESTART-PARM-X IS NUMERIC
+                   MOVE WS-RESTART-PARM-N TO WS-RESTART-FROM
+               END-IF
+           END-IF
+           IF WS-RESTART-FROM > ZERO
+               Display 'DATBATCH - Restart requested, resuming at '
+                   'record ' WS-RESTART-FROM
+           END-IF.
+
+      * The control card holds one record with the expected TRANPASS
+      * record count, so the run-control trailer can report whether
+      * the run balanced.
+       1200-READ-CONTROL-CARD.
+           OPEN INPUT CTLCARD-FILE
+           READ CTLCARD-FILE
+               AT END MOVE ZERO TO CTL-EXPECTED-COUNT
+           END-READ
+           MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           CLOSE CTLCARD-FILE
+           Display 'DATBATCH - Expected record count '
+               WS-EXPECTED-COUNT.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-RECORD-NUMBER
+           IF WS-RESTART-FROM > ZERO AND
+                   WS-RECORD-NUMBER < WS-RESTART-FROM
+               Display 'DATBATCH - Skipping record ' WS-RECORD-NUMBER
+                   ' - before restart point'
+           ELSE
+               PERFORM 2200-CALL-DATSUB
+               PERFORM 2500-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 2100-READ-TRANPASS.
+
+       2100-READ-TRANPASS.
+           READ TRANPASS-FILE
+               AT END SET WS-TRANPASS-EOF TO TRUE
+           END-READ.
 
-      *     Move 8 to WS-API-RULE-IN.
+      * A COBOL Display sends text output to the SYSOUT DD in the JCL
+       2200-CALL-DATSUB.
+           MOVE TRAN-RULE-CODE    TO WS-API-RULE-IN
+           MOVE TRAN-ACCT-NO      TO WS-API-ACCT-NO
+           MOVE TRAN-COMPANY-CD   TO WS-API-COMPANY-CD
+           MOVE TRAN-ACCT-TYPE    TO WS-API-ACCT-TYPE
+           MOVE TRAN-AMOUNT-NUM   TO WS-API-AMOUNT
+           MOVE TRAN-DATA         TO WS-API-DATA
+           MOVE 'DATBATCH'        TO WS-API-CALLER-ID
 
-           Display 'DATBATCH - DYN-Call to ' WS-SUBPGM ' using:'.           
+           Display 'DATBATCH - Record ' WS-RECORD-NUMBER
+               ' DYN-Call to ' WS-SUBPGM ' using:'.
            Display '  WS-API-RULE-IN     >'WS-API-RULE-IN'<'.
-           Display '  WS-API-RESP=OUT    >'WS-API-RESP-OUT'<'.
+           Display '  WS-API-ACCT-NO     >'WS-API-ACCT-NO'<'.
+           Display '  WS-API-RESP-OUT    >'WS-API-RESP-OUT'<'.
            Display ' '.
-           
-                     
-      * Note: TAZ/EDT replay does not really call api`s.  Instead it 
-      * intercepts calls in real-time and passes inputs(mock) data 
+
+      * Note: TAZ/EDT replay does not really call api`s.  Instead it
+      * intercepts calls in real-time and passes inputs(mock) data
       * and asserting(compare) outputs(? what output?)
       * as recorded in the pgms .zdata
-      * or manually defined in its .ztest file.  
-      
-           CALL WS-SUBPGM USING WS-API-PARAMETERS.           
-           
-      * This seems to break EDT? 
-      *     Move 'BREAK'  TO  WS-API-RESP-OUT
-      *    
+      * or manually defined in its .ztest file.
+
+           CALL WS-SUBPGM USING WS-API-PARAMETERS.
 
            Display ' '.
            Display 'DATBATCH - COMM area and RC after call:'.
            Display '  WS-API-RULE-IN     >'WS-API-RULE-IN'<'.
            Display '  WS-API-RESP-OUT    >'WS-API-RESP-OUT'<'.
-           Display '  RETURN-CODE        >'RETURN-CODE'<'.                  
-                
-
-      * break test- chg the lk-text to some value 
-      * assume recording captured this value 
-      *    Move 'BREAK' TO LK-PARM-TEXT.
+           Display '  RETURN-CODE        >'RETURN-CODE'<'.
 
            Display ' '.
-           Display 'DATBATCH - Ended'.
-           STOP RUN.
-
-
-
-
 
+           ADD 1 TO WS-CALLS-MADE
+           EVALUATE RETURN-CODE
+               WHEN ZERO
+                   ADD 1 TO WS-CALLS-SUCCESS
+               WHEN 4
+                   ADD 1 TO WS-CALLS-DECLINED
+                   Display 'DATBATCH - Record ' WS-RECORD-NUMBER
+                       ' declined with RETURN-CODE ' RETURN-CODE
+                       ' - not a business day'
+               WHEN 8
+                   ADD 1 TO WS-CALLS-DECLINED
+                   Display 'DATBATCH - Record ' WS-RECORD-NUMBER
+                       ' declined with RETURN-CODE ' RETURN-CODE
+                       ' - segmentation mismatch or status hold'
+               WHEN 12
+                   ADD 1 TO WS-CALLS-FAILED
+                   ADD 1 TO WS-CALLS-UNSUPPORTED
+                   Display 'DATBATCH - Record ' WS-RECORD-NUMBER
+                       ' failed with RETURN-CODE ' RETURN-CODE
+               WHEN OTHER
+                   ADD 1 TO WS-CALLS-FAILED
+                   Display 'DATBATCH - Record ' WS-RECORD-NUMBER
+                       ' failed with RETURN-CODE ' RETURN-CODE
+           END-EVALUATE.
 
+       2500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2600-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
 
+       2600-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NUMBER     TO CHKPT-LAST-RECORD-NO
+           MOVE FUNCTION CURRENT-DATE TO CHKPT-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           Display 'DATBATCH - Checkpoint written at record '
+               WS-RECORD-NUMBER.
 
+       3000-TERMINATE.
+           PERFORM 2600-WRITE-CHECKPOINT
+           PERFORM 3100-WRITE-RUN-CONTROL
+           CLOSE TRANPASS-FILE CHKPT-FILE
+           Display 'DATBATCH - Calls made    ' WS-CALLS-MADE
+           Display 'DATBATCH - Calls success ' WS-CALLS-SUCCESS
+           Display 'DATBATCH - Calls declined' WS-CALLS-DECLINED
+           Display 'DATBATCH - Calls failed  ' WS-CALLS-FAILED
+           IF WS-CALLS-FAILED > ZERO
+               Display 'DATBATCH - Ending with a non-zero condition '
+                   'code - one or more DATSUB calls failed'
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               IF RC-OUT-OF-BALANCE
+                   Display 'DATBATCH - Ending with a non-zero '
+                       'condition code - run did not balance to the '
+                       'CTLCARD expected count'
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           Display 'DATBATCH - Ended'.
 
+      * Run-control trailer: one record summarizing the run, matched
+      * against the CTLCARD expected count so operations can tell a
+      * short or incomplete run apart from a clean one at a glance.
+       3100-WRITE-RUN-CONTROL.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO RC-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO RC-RUN-TIME
+           MOVE WS-RECORD-NUMBER            TO RC-RECORDS-READ
+           MOVE WS-CALLS-SUCCESS            TO RC-CALLS-SUCCESS
+           MOVE WS-CALLS-FAILED             TO RC-CALLS-FAILED
+           MOVE WS-CALLS-UNSUPPORTED        TO RC-CALLS-UNSUPPORTED
+           MOVE WS-CALLS-DECLINED           TO RC-CALLS-DECLINED
+           MOVE WS-EXPECTED-COUNT           TO RC-EXPECTED-COUNT
+           IF WS-RECORD-NUMBER = WS-EXPECTED-COUNT
+               SET RC-BALANCED TO TRUE
+           ELSE
+               SET RC-OUT-OF-BALANCE TO TRUE
+               Display 'DATBATCH - Out of balance - read '
+                   WS-RECORD-NUMBER ' expected ' WS-EXPECTED-COUNT
+           END-IF
+           OPEN OUTPUT RUNCTL-FILE
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUNCTL-FILE.
 
 
 
