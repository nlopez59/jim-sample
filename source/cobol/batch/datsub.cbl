@@ -1,47 +1,122 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATSUB.
+      * DATSUB is now a thin dispatcher. The actual rule logic lives in
+      * separate rule-family subprograms - DATRULE1 for the date-rule
+      * family, DATRULE2 for the account-rule family - each its own
+      * load module, reached by the same dynamic-CALL pattern DATBATCH
+      * already uses to reach DATSUB. A new rule family is added the
+      * same way a new rule code is added today - a new WHEN in the
+      * EVALUATE below naming its load module - without touching the
+      * families already deployed. DATSUB itself still owns the
+      * cross-cutting concerns that apply no matter which family
+      * served the call: routing an unsupported rule code to the
+      * suspense file, and writing the audit trail.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO DATAUDIT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      * Suspense/hold file for NON-SUPPORTED-RULE transactions. Expected
+      * to be initialized empty before the nightly run so resolved
+      * entries from a prior run don't collide with this run's keys.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS SUSP-SEQ-NO
+                  FILE STATUS IS WS-SUSPENSE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
 
-      * API Linkage section is the area captured by EDT recordings. 
+       WORKING-STORAGE SECTION.
+       01  WS-SUSPENSE-STATUS          PIC X(02)  VALUE SPACES.
+       01  WS-SUSPENSE-SEQ             PIC 9(07) COMP  VALUE ZERO.
+
+      * Rule-family dispatch target, set by rule code and used as the
+      * dynamic CALL target.
+       01  WS-RULE-SUBPGM              PIC X(08)  VALUE SPACES.
+
+      * API Linkage section is the area captured by EDT recordings.
        LINKAGE SECTION.
        COPY DATVARS.
 
 
        PROCEDURE DIVISION USING WS-API-PARAMETERS.
        MAINLINE.
-           
+
            Display 'DATSUB - Started. Input Linkage Section:'
            Display '  WS-API-RULE-IN     >'WS-API-RULE-IN'<'.
+           Display '  WS-API-ACCT-NO     >'WS-API-ACCT-NO'<'.
            Display '  WS-API-RESP-OUT    >'WS-API-RESP-OUT'<'.
-           
 
-      * Simplified Business logic section 
-           EVALUATE WS-API-RULE-IN              
-              WHEN '1'     PERFORM RULE-1-Get-Date
-              WHEN '2'     PERFORM RULE-2-Check-Acct
-              WHEN OTHER   PERFORM NON-SUPPORTED-RULE
+
+      * Dispatch to the rule family that owns this rule code. Rules 2
+      * and 3 are both account-rule-family business (account lookup,
+      * segmentation, balance/interest), so both dispatch to the same
+      * subprogram, which decides between them itself.
+           EVALUATE WS-API-RULE-IN
+              WHEN '1'
+                  MOVE 'DATRULE1' TO WS-RULE-SUBPGM
+                  CALL WS-RULE-SUBPGM USING WS-API-PARAMETERS
+              WHEN '2'
+              WHEN '3'
+                  MOVE 'DATRULE2' TO WS-RULE-SUBPGM
+                  CALL WS-RULE-SUBPGM USING WS-API-PARAMETERS
+              WHEN OTHER
+                  PERFORM NON-SUPPORTED-RULE
            END-EVALUATE.
 
 
-           Display 'DATSUB - Ended. RC and Ouptut Linkage Section:' 
+           Display 'DATSUB - Ended. RC and Ouptut Linkage Section:'
            Display '  WS-API-RULE-IN     >'WS-API-RULE-IN'<'.
            Display '  WS-API-RESP-OUT    >'WS-API-RESP-OUT'<'.
-           Display '  RETURN-CODE        >'RETURN-CODE'<'.    
-
-           GOBACK.  
-    
-      *
-       RULE-1-Get-Date.
-           MOVE FUNCTION CURRENT-DATE TO WS-API-RESP-OUT.
-           MOVE 0  TO RETURN-CODE. 
-
-       RULE-2-Check-Acct.
-           MOVE 'ACCT is Active' TO WS-API-RESP-OUT.
-           MOVE 0  TO RETURN-CODE.            
-     
-      *
+           Display '  RETURN-CODE        >'RETURN-CODE'<'.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+      * Route the failure to the suspense file - the original
+      * transaction is not just gone once the step ends, it can be
+      * reviewed and resubmitted the next night.
        NON-SUPPORTED-RULE.
            MOVE 'ERROR-998: Non-Supported-Rule!' TO WS-API-RESP-OUT.
-           MOVE 12  TO RETURN-CODE.  
+           MOVE 12  TO RETURN-CODE.
+           PERFORM WRITE-SUSPENSE-RECORD.
+
+       WRITE-SUSPENSE-RECORD.
+           ADD 1 TO WS-SUSPENSE-SEQ
+           MOVE WS-SUSPENSE-SEQ      TO SUSP-SEQ-NO
+           MOVE FUNCTION CURRENT-DATE TO SUSP-TIMESTAMP
+           MOVE WS-API-RULE-IN       TO SUSP-RULE-IN
+           MOVE WS-API-ACCT-NO       TO SUSP-ACCT-NO
+           MOVE WS-API-COMPANY-CD    TO SUSP-COMPANY-CD
+           MOVE WS-API-ACCT-TYPE     TO SUSP-ACCT-TYPE
+           MOVE WS-API-AMOUNT        TO SUSP-AMOUNT
+           MOVE WS-API-DATA          TO SUSP-DATA
+           MOVE WS-API-CALLER-ID     TO SUSP-CALLER-ID
+           MOVE 'NON-SUPPORTED RULE CODE SUBMITTED' TO SUSP-REASON
+           OPEN I-O SUSPENSE-FILE
+           WRITE SUSPENSE-RECORD
+               INVALID KEY
+                   Display 'DATSUB - Suspense write failed, key '
+                       SUSP-SEQ-NO ' status ' WS-SUSPENSE-STATUS
+           END-WRITE
+           CLOSE SUSPENSE-FILE.
 
-      
\ No newline at end of file
+      * One audit record per call - a durable trail of every rule
+      * decision made, for compliance review and for tracing "why did
+      * account X get marked closed on date Y" questions weeks later.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-API-RULE-IN        TO AUDIT-RULE-IN
+           MOVE WS-API-ACCT-NO        TO AUDIT-ACCT-NO
+           MOVE WS-API-RESP-OUT       TO AUDIT-RESP-OUT
+           MOVE RETURN-CODE           TO AUDIT-RETURN-CODE
+           MOVE WS-API-CALLER-ID      TO AUDIT-CALLER-ID
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
