@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATRECON.
+      * Reconciliation step for the nightly Db2 account extract.
+      * Compares DB2PGM's own control total (row count and balance
+      * checksum, as written to DB2CTLOUT) against the independently
+      * maintained CTLTOTAL control card, so a silently short or
+      * duplicated extract gets caught before DATSUB starts trusting
+      * the account master it built.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB2CTL-FILE   ASSIGN TO DB2CTLIN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTLTOTAL-FILE ASSIGN TO CTLTOTAL
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-FILE    ASSIGN TO DATRCNOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB2CTL-FILE.
+           COPY DB2CTL.
+       FD  CTLTOTAL-FILE.
+           COPY CTLTOTAL.
+       FD  RECON-FILE.
+       01  RECON-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-RECON-RESULT-SW      PIC X(01)  VALUE 'N'.
+               88  WS-RECON-BALANCED           VALUE 'Y'.
+               88  WS-RECON-OUT-OF-BAL         VALUE 'N'.
+
+       01  WS-COUNT-DIFF               PIC S9(07)      COMP-3.
+       01  WS-CHECKSUM-DIFF            PIC S9(09)V99   COMP-3.
+
+       01  WS-RECON-LINE.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RL-TEXT                 PIC X(40).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RL-VALUE                PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPARE-TOTALS
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'DATRECON - Started. Reconciling Db2 extract '
+               'control totals.'
+           OPEN INPUT  DB2CTL-FILE
+           OPEN INPUT  CTLTOTAL-FILE
+           OPEN OUTPUT RECON-FILE
+           READ DB2CTL-FILE
+               AT END
+                   DISPLAY 'DATRECON - DB2CTLIN is empty'
+                   MOVE ZERO TO DB2C-ROW-COUNT DB2C-BALANCE-CHECKSUM
+           END-READ
+           READ CTLTOTAL-FILE
+               AT END
+                   DISPLAY 'DATRECON - CTLTOTAL is empty'
+                   MOVE ZERO TO ECR-EXPECTED-COUNT
+                                ECR-EXPECTED-CHECKSUM
+           END-READ.
+
+       2000-COMPARE-TOTALS.
+           COMPUTE WS-COUNT-DIFF =
+               DB2C-ROW-COUNT - ECR-EXPECTED-COUNT
+           COMPUTE WS-CHECKSUM-DIFF =
+               DB2C-BALANCE-CHECKSUM - ECR-EXPECTED-CHECKSUM
+           IF WS-COUNT-DIFF = ZERO AND WS-CHECKSUM-DIFF = ZERO
+               SET WS-RECON-BALANCED TO TRUE
+           ELSE
+               SET WS-RECON-OUT-OF-BAL TO TRUE
+           END-IF.
+
+       3000-TERMINATE.
+           MOVE SPACES TO RECON-LINE
+           MOVE 'DB2 EXTRACT RECONCILIATION' TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE 'DB2 EXTRACT ROW COUNT' TO RL-TEXT
+           MOVE DB2C-ROW-COUNT TO RL-VALUE
+           MOVE WS-RECON-LINE TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE 'EXPECTED ROW COUNT' TO RL-TEXT
+           MOVE ECR-EXPECTED-COUNT TO RL-VALUE
+           MOVE WS-RECON-LINE TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE 'DB2 EXTRACT BALANCE CHECKSUM' TO RL-TEXT
+           MOVE DB2C-BALANCE-CHECKSUM TO RL-VALUE
+           MOVE WS-RECON-LINE TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO WS-RECON-LINE
+           MOVE 'EXPECTED BALANCE CHECKSUM' TO RL-TEXT
+           MOVE ECR-EXPECTED-CHECKSUM TO RL-VALUE
+           MOVE WS-RECON-LINE TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           IF WS-RECON-BALANCED
+               MOVE '  RECONCILIATION RESULT - BALANCED' TO RECON-LINE
+           ELSE
+               MOVE '  RECONCILIATION RESULT - OUT OF BALANCE'
+                   TO RECON-LINE
+           END-IF
+           WRITE RECON-LINE
+
+           CLOSE DB2CTL-FILE CTLTOTAL-FILE RECON-FILE
+
+           IF WS-RECON-BALANCED
+               DISPLAY 'DATRECON - Balanced'
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               DISPLAY 'DATRECON - Out of balance - count diff '
+                   WS-COUNT-DIFF ' checksum diff ' WS-CHECKSUM-DIFF
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           DISPLAY 'DATRECON - Ended'.
