@@ -1,41 +1,189 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DB2PGM.
+      * Nightly account-table extract. Cursors through the Db2
+      * ACCOUNT_TABLE and writes one ACCTMAST-FILE record per row, so
+      * DATSUB's RULE-2/RULE-3 account lookups and DATBATCH are always
+      * working off today's Db2 data rather than a hand-maintained
+      * copy of the account master.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ACCTMAST-FILE ASSIGN TO ACCTMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ACCT-NO
+                  FILE STATUS IS WS-ACCTMAST-STATUS.
+           SELECT ERROR-FILE    ASSIGN TO DB2ERR
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DB2CTL-FILE   ASSIGN TO DB2CTLOUT
+                  ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMAST-FILE.
+           COPY ACCTMAST.
+       FD  ERROR-FILE.
+           COPY DB2ERR.
+       FD  DB2CTL-FILE.
+           COPY DB2CTL.
 
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTMAST-STATUS          PIC X(02)  VALUE SPACES.
 
-       WORKING-STORAGE SECTION.     
+       01  WS-SWITCHES.
+           05  WS-CURSOR-EOF-SW        PIC X(01)  VALUE 'N'.
+               88  WS-CURSOR-EOF               VALUE 'Y'.
+
+       01  WS-SQLCODE-DISP             PIC -999999.
+       01  WS-ROWS-FETCHED             PIC 9(07) COMP  VALUE ZERO.
+       01  WS-ROWS-WRITTEN             PIC 9(07) COMP  VALUE ZERO.
+       01  WS-SQL-ERROR-COUNT          PIC 9(07) COMP  VALUE ZERO.
+       01  WS-ERROR-CONTEXT            PIC X(40).
+       01  WS-BALANCE-CHECKSUM         PIC S9(09)V99   COMP-3
+                                        VALUE ZERO.
+
+      * Host variables for one ACCOUNT_TABLE row, laid out to match
+      * ACCTMAST.cpy field for field so the FETCH-to-record move is a
+      * straight one-to-one copy.
+       01  HV-ACCOUNT-ROW.
+           05  HV-ACCT-NO              PIC X(10).
+           05  HV-ACCT-STATUS          PIC X(01).
+           05  HV-ACCT-COMPANY-CD      PIC X(03).
+           05  HV-ACCT-TYPE            PIC X(01).
+           05  HV-ACCT-BALANCE         PIC S9(09)V99   COMP-3.
+           05  HV-ACCT-INT-RATE        PIC S9(03)V9(4) COMP-3.
+           05  HV-ACCT-OPEN-DATE       PIC X(08).
+           05  HV-ACCT-LAST-INT-DATE   PIC X(08).
 
-       01  WS-TIMESTAMP        PIC X(26).
-       01  WS-TIMESTAMP-IND    PIC S9(4) COMP.
-       01  WS-SQLCODE-DISP     PIC -999999.  
-       
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
 
-       PROCEDURE DIVISION.    
-           DISPLAY 'Demo Db2 Pgm bound as a plan v2'.
-
-        
            EXEC SQL
-               SELECT CURRENT TIMESTAMP
-                 INTO :WS-TIMESTAMP :WS-TIMESTAMP-IND
-               FROM SYSIBM.SYSDUMMY1
+               DECLARE ACCT-CURSOR CURSOR FOR
+               SELECT ACCT_NO, ACCT_STATUS, ACCT_COMPANY_CD,
+                      ACCT_TYPE, ACCT_BALANCE, ACCT_INT_RATE,
+                      ACCT_OPEN_DATE, ACCT_LAST_INT_DATE
+                 FROM ACCOUNT_TABLE
+               ORDER BY ACCT_NO
            END-EXEC.
 
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+               UNTIL WS-CURSOR-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      * ACCTMAST-FILE is reloaded from scratch every night, not
+      * appended to - the VSAM cluster behind it must be defined with
+      * the REUSE attribute so this OPEN OUTPUT empties it back to the
+      * high-used-RBA rather than failing on the second and every
+      * subsequent night's run.
+       1000-INITIALIZE.
+           DISPLAY 'DB2PGM - Started. Extracting ACCOUNT_TABLE.'
+           OPEN OUTPUT ACCTMAST-FILE
+           OPEN OUTPUT ERROR-FILE
+           OPEN OUTPUT DB2CTL-FILE
+
+           EXEC SQL
+               OPEN ACCT-CURSOR
+           END-EXEC
+
            MOVE SQLCODE TO WS-SQLCODE-DISP
+           IF SQLCODE < 0
+               MOVE 'OPEN ACCT-CURSOR' TO WS-ERROR-CONTEXT
+               PERFORM 9100-WRITE-ERROR-RECORD
+               SET WS-CURSOR-EOF TO TRUE
+           ELSE
+               PERFORM 2100-FETCH-ACCOUNT-ROW
+           END-IF.
 
-             IF SQLCODE = 0
-               IF WS-TIMESTAMP-IND < 0
-                  DISPLAY 'TIMESTAMP IS NULL'
-               ELSE
-                  DISPLAY 'TIMESTAMP = ' WS-TIMESTAMP
-               END-IF
-             END-IF
+       2000-PROCESS-ACCOUNTS.
+           PERFORM 2200-MOVE-ROW-TO-RECORD
+           PERFORM 2300-WRITE-ACCTMAST
+           PERFORM 2100-FETCH-ACCOUNT-ROW.
 
-        
-           DISPLAY 'End of DB2PGM.'
-           STOP RUN.
+       2100-FETCH-ACCOUNT-ROW.
+           EXEC SQL
+               FETCH ACCT-CURSOR
+                 INTO :HV-ACCT-NO, :HV-ACCT-STATUS,
+                      :HV-ACCT-COMPANY-CD, :HV-ACCT-TYPE,
+                      :HV-ACCT-BALANCE, :HV-ACCT-INT-RATE,
+                      :HV-ACCT-OPEN-DATE, :HV-ACCT-LAST-INT-DATE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ROWS-FETCHED
+               WHEN 100
+                   SET WS-CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   MOVE 'FETCH ACCT-CURSOR' TO WS-ERROR-CONTEXT
+                   PERFORM 9100-WRITE-ERROR-RECORD
+                   SET WS-CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+       2200-MOVE-ROW-TO-RECORD.
+           MOVE HV-ACCT-NO             TO ACCT-NO
+           MOVE HV-ACCT-STATUS         TO ACCT-STATUS
+           MOVE HV-ACCT-COMPANY-CD     TO ACCT-COMPANY-CD
+           MOVE HV-ACCT-TYPE           TO ACCT-TYPE
+           MOVE HV-ACCT-BALANCE        TO ACCT-BALANCE
+           MOVE HV-ACCT-INT-RATE       TO ACCT-INT-RATE
+           MOVE HV-ACCT-OPEN-DATE      TO ACCT-OPEN-DATE
+           MOVE HV-ACCT-LAST-INT-DATE  TO ACCT-LAST-INT-DATE.
+
+       2300-WRITE-ACCTMAST.
+           WRITE ACCT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'DB2PGM - Write failed for account '
+                       ACCT-NO ' status ' WS-ACCTMAST-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROWS-WRITTEN
+                   ADD ACCT-BALANCE TO WS-BALANCE-CHECKSUM
+           END-WRITE.
+
+      * One record per negative/unexpected SQLCODE on the DB2ERR
+      * exception log, so a failed extract leaves a trail.
+       9100-WRITE-ERROR-RECORD.
+           ADD 1 TO WS-SQL-ERROR-COUNT
+           MOVE SQLCODE               TO WS-SQLCODE-DISP
+           DISPLAY 'DB2PGM - ' WS-ERROR-CONTEXT ' failed, SQLCODE '
+               WS-SQLCODE-DISP
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           MOVE SQLCODE                TO ERR-SQLCODE
+           MOVE SQLSTATE               TO ERR-SQLSTATE
+           MOVE WS-ERROR-CONTEXT       TO ERR-CONTEXT
+           WRITE DB2-ERROR-RECORD.
+
+      * Control total for DATRECON: the row count and balance
+      * checksum this run actually extracted, for later comparison
+      * against the independently maintained CTLTOTAL control card.
+       9200-WRITE-DB2CTL-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DB2C-RUN-DATE
+           MOVE WS-ROWS-WRITTEN            TO DB2C-ROW-COUNT
+           MOVE WS-BALANCE-CHECKSUM        TO DB2C-BALANCE-CHECKSUM
+           WRITE DB2-CONTROL-RECORD.
+
+       3000-TERMINATE.
+           EXEC SQL
+               CLOSE ACCT-CURSOR
+           END-EXEC
+
+           PERFORM 9200-WRITE-DB2CTL-RECORD
+           CLOSE ACCTMAST-FILE
+           CLOSE ERROR-FILE
+           CLOSE DB2CTL-FILE
+           DISPLAY 'DB2PGM - Rows fetched ' WS-ROWS-FETCHED
+           DISPLAY 'DB2PGM - Rows written ' WS-ROWS-WRITTEN
+           DISPLAY 'DB2PGM - SQL errors   ' WS-SQL-ERROR-COUNT
+           IF WS-SQL-ERROR-COUNT > ZERO
+               DISPLAY 'DB2PGM - Ending with a non-zero condition '
+                   'code - one or more Db2 calls failed'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           DISPLAY 'DB2PGM - End of DB2PGM.'.
