@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATRULE2.
+      * Account-rule family subprogram. Owns RULE-2 (account status and
+      * company/account-type segmentation) and RULE-3 (balance and
+      * interest-to-date), along with the account master file and the
+      * downstream extract feed both rules publish to. Split out of
+      * DATSUB so the account-rule family can be built, tested and
+      * deployed as its own load module, independent of the date-rule
+      * family in DATRULE1. DATSUB reaches this subprogram with the
+      * same dynamic-CALL pattern DATBATCH uses to reach DATSUB,
+      * dispatching both rule codes here since they share the same
+      * account master and extract feed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMAST-FILE ASSIGN TO ACCTMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ACCT-NO
+                  FILE STATUS IS WS-ACCTMAST-STATUS.
+      * Downstream extract feed of RULE-2/RULE-3 account results.
+           SELECT EXTRACT-FILE  ASSIGN TO ACCTEXT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMAST-FILE.
+           COPY ACCTMAST.
+       FD  EXTRACT-FILE.
+           COPY ACCTEXT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTMAST-STATUS          PIC X(02)  VALUE SPACES.
+
+       01  WS-ACCTMAST-SWITCHES.
+           05  WS-ACCTMAST-FOUND-SW    PIC X(01)  VALUE 'N'.
+               88  WS-ACCTMAST-FOUND           VALUE 'Y'.
+
+      * Holds the balance to publish to the extract feed for whichever
+      * of RULE-2/RULE-3 just ran.
+       01  WS-EXTRACT-BALANCE          PIC S9(09)V99   COMP-3
+                                        VALUE ZERO.
+
+      * RULE-3 balance/interest working fields.
+       01  WS-BALANCE-CALC.
+           05  WS-TODAY-8              PIC 9(08).
+           05  WS-LAST-INT-DATE-8      PIC 9(08).
+           05  WS-DAYS-ELAPSED         PIC S9(05)      COMP-3.
+           05  WS-INTEREST-ACCRUED     PIC S9(09)V99   COMP-3.
+           05  WS-NEW-BALANCE          PIC S9(09)V99   COMP-3.
+           05  WS-BALANCE-ED           PIC -(9)9.99.
+           05  WS-INTEREST-ED          PIC -(9)9.99.
+
+      * API Linkage section is the area captured by EDT recordings.
+       LINKAGE SECTION.
+       COPY DATVARS.
+
+
+       PROCEDURE DIVISION USING WS-API-PARAMETERS.
+       MAINLINE.
+           EVALUATE WS-API-RULE-IN
+              WHEN '2'     PERFORM RULE-2-Check-Acct
+              WHEN '3'     PERFORM RULE-3-Get-Balance
+           END-EVALUATE
+           GOBACK.
+
+      * RULE-2 looks the account up on the account master (keyed by
+      * account number) and reports its real status, rather than the
+      * old hardcoded 'ACCT is Active' literal. It also enforces
+      * company/account-type segmentation - the company code and
+      * account type submitted on the transaction must match what is
+      * actually on the account master, so a transaction meant for one
+      * company's savings accounts can't be posted against another
+      * company's (or another product's) account.
+       RULE-2-Check-Acct.
+           PERFORM READ-ACCT-MASTER
+           IF WS-ACCTMAST-FOUND
+               IF ACCT-COMPANY-CD NOT = WS-API-COMPANY-CD
+                  OR ACCT-TYPE NOT = WS-API-ACCT-TYPE
+                   STRING 'ACCT ' WS-API-ACCT-NO
+                       ' FAILED COMPANY/ACCOUNT-TYPE SEGMENTATION '
+                       'CHECK' DELIMITED BY SIZE INTO WS-API-RESP-OUT
+                   MOVE 8  TO RETURN-CODE
+               ELSE
+                   PERFORM RULE-2-Apply-Status-Rules
+                   MOVE ACCT-BALANCE TO WS-EXTRACT-BALANCE
+                   PERFORM WRITE-EXTRACT-RECORD
+               END-IF
+           ELSE
+               STRING 'ACCT ' WS-API-ACCT-NO ' Not Found'
+                   DELIMITED BY SIZE INTO WS-API-RESP-OUT
+               MOVE 0  TO RETURN-CODE
+           END-IF.
+
+      * Status handling varies by account type, since "Active" clears
+      * any account for processing regardless of business line, but a
+      * Dormant or Closed account does not mean the same thing for
+      * every product - a dormant or closed Loan still carries a
+      * balance somebody is on the hook for, so those are held for
+      * manual review/payoff reconciliation (RETURN-CODE 8) instead of
+      * just being reported back. Closed/Dormant Savings and Checking
+      * accounts have no further obligation to reconcile, so they are
+      * simply reported (RETURN-CODE 0).
+       RULE-2-Apply-Status-Rules.
+           EVALUATE TRUE
+               WHEN ACCT-STATUS-ACTIVE
+                   STRING 'ACCT ' WS-API-ACCT-NO ' is Active'
+                       DELIMITED BY SIZE INTO WS-API-RESP-OUT
+                   MOVE 0  TO RETURN-CODE
+               WHEN ACCT-STATUS-DORMANT AND ACCT-TYPE-LOAN
+                   STRING 'ACCT ' WS-API-ACCT-NO
+                       ' DORMANT LOAN - HELD FOR MANUAL REVIEW'
+                       DELIMITED BY SIZE INTO WS-API-RESP-OUT
+                   MOVE 8  TO RETURN-CODE
+               WHEN ACCT-STATUS-CLOSED AND ACCT-TYPE-LOAN
+                   STRING 'ACCT ' WS-API-ACCT-NO
+                       ' CLOSED LOAN - HELD FOR PAYOFF '
+                       'RECONCILIATION' DELIMITED BY SIZE
+                       INTO WS-API-RESP-OUT
+                   MOVE 8  TO RETURN-CODE
+               WHEN ACCT-STATUS-CLOSED
+                   STRING 'ACCT ' WS-API-ACCT-NO ' is Closed'
+                       DELIMITED BY SIZE INTO WS-API-RESP-OUT
+                   MOVE 0  TO RETURN-CODE
+               WHEN ACCT-STATUS-DORMANT
+                   STRING 'ACCT ' WS-API-ACCT-NO ' is Dormant'
+                       DELIMITED BY SIZE INTO WS-API-RESP-OUT
+                   MOVE 0  TO RETURN-CODE
+               WHEN OTHER
+                   STRING 'ACCT ' WS-API-ACCT-NO
+                       ' has an unknown status'
+                       DELIMITED BY SIZE INTO WS-API-RESP-OUT
+                   MOVE 0  TO RETURN-CODE
+           END-EVALUATE.
+
+      * RULE-3 computes the account's current balance plus interest
+      * accrued since the last interest-posting date, as of today.
+       RULE-3-Get-Balance.
+           PERFORM READ-ACCT-MASTER
+           IF WS-ACCTMAST-FOUND
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+               MOVE ACCT-LAST-INT-DATE         TO WS-LAST-INT-DATE-8
+               COMPUTE WS-DAYS-ELAPSED =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-8) -
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-INT-DATE-8)
+               IF WS-DAYS-ELAPSED < 0
+                   MOVE 0 TO WS-DAYS-ELAPSED
+               END-IF
+               COMPUTE WS-INTEREST-ACCRUED ROUNDED =
+                   ACCT-BALANCE * ACCT-INT-RATE * WS-DAYS-ELAPSED
+                       / 36500
+               COMPUTE WS-NEW-BALANCE = ACCT-BALANCE +
+                   WS-INTEREST-ACCRUED
+               MOVE WS-NEW-BALANCE      TO WS-BALANCE-ED
+               MOVE WS-INTEREST-ACCRUED TO WS-INTEREST-ED
+               STRING 'ACCT ' WS-API-ACCT-NO ' BALANCE '
+                   WS-BALANCE-ED ' INTEREST-TO-DATE ' WS-INTEREST-ED
+                   DELIMITED BY SIZE INTO WS-API-RESP-OUT
+               MOVE WS-NEW-BALANCE TO WS-EXTRACT-BALANCE
+               PERFORM WRITE-EXTRACT-RECORD
+               MOVE 0  TO RETURN-CODE
+           ELSE
+               STRING 'ACCT ' WS-API-ACCT-NO ' Not Found'
+                   DELIMITED BY SIZE INTO WS-API-RESP-OUT
+               MOVE 0  TO RETURN-CODE
+           END-IF.
+
+       READ-ACCT-MASTER.
+           MOVE 'N' TO WS-ACCTMAST-FOUND-SW
+           MOVE WS-API-ACCT-NO TO ACCT-NO
+           OPEN INPUT ACCTMAST-FILE
+           READ ACCTMAST-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-ACCTMAST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCTMAST-FOUND-SW
+           END-READ
+           CLOSE ACCTMAST-FILE.
+
+      * One record per successful RULE-2/RULE-3 lookup, for downstream
+      * systems that track account status/balance without calling into
+      * the rule engine themselves.
+       WRITE-EXTRACT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AEX-TIMESTAMP
+           MOVE WS-API-ACCT-NO        TO AEX-ACCT-NO
+           MOVE WS-API-RULE-IN        TO AEX-RULE-IN
+           MOVE ACCT-STATUS           TO AEX-ACCT-STATUS
+           MOVE WS-EXTRACT-BALANCE    TO AEX-BALANCE
+           MOVE WS-API-CALLER-ID      TO AEX-CALLER-ID
+           OPEN EXTEND EXTRACT-FILE
+           WRITE ACCT-EXTRACT-RECORD
+           CLOSE EXTRACT-FILE.
