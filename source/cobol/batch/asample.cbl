@@ -1,16 +1,191 @@
-000100 ID DIVISION.     
+       ID DIVISION.
       * ZCODESCAN RULES FOR THE PGM NAME IN EFFECT
       * SEE conf\openEditor\zcodescan\sam-rules.yaml
       * RENAME THE RULES SAM-RULES-HOLD FILE TO DISABLE
-      * RULES ARE NAME CAN BE GREATER THAN 4 BYTE AND MUST          
-      * START WITH SAM                                    
-000200 PROGRAM-ID. ASAMPLE.
-000300 ENVIRONMENT DIVISION.                              
-000400 DATA DIVISION.                                     
-000500 WORKING-STORAGE SECTION.   
-      * 
-000600 COPY DATVARS.                                      
-000700 PROCEDURE DIVISION.                                
-000800
-000900     DISPLAY 'Demo Z Devops demo v9-2 test'            
-001000     STOP RUN.   
\ No newline at end of file
+      * RULES ARE NAME CAN BE GREATER THAN 4 BYTE AND MUST
+      * START WITH SAM
+       PROGRAM-ID. ASAMPLE.
+      * Front-door edit step for the nightly rule-engine batch stream.
+      * Reads the day's transaction file, validates each record (rule
+      * code supported, required fields present, numeric fields really
+      * numeric) and splits the file into a pass-file DATBATCH drives
+      * the rule engine from and a reject file ops can research and
+      * resubmit. Nothing bad gets to DATSUB/DATBATCH without passing
+      * through here first.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANIN-FILE   ASSIGN TO TRANIN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANPASS-FILE ASSIGN TO TRANPASS
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANREJ-FILE  ASSIGN TO TRANREJ
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANIN-FILE.
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD==     BY ==TRANIN-RECORD==
+                         ==TRAN-RULE-CODE==  BY ==TRANIN-RULE-CODE==
+                         ==TRAN-ACCT-NO==    BY ==TRANIN-ACCT-NO==
+                         ==TRAN-COMPANY-CD== BY ==TRANIN-COMPANY-CD==
+                         ==TRAN-ACCT-TYPE==  BY ==TRANIN-ACCT-TYPE==
+                         ==TRAN-AMOUNT-NUM== BY ==TRANIN-AMOUNT-NUM==
+                         ==TRAN-AMOUNT==     BY ==TRANIN-AMOUNT==
+                         ==TRAN-DATA==       BY ==TRANIN-DATA==.
+       FD  TRANPASS-FILE.
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD==     BY ==PASS-RECORD==
+                         ==TRAN-RULE-CODE==  BY ==PASS-RULE-CODE==
+                         ==TRAN-ACCT-NO==    BY ==PASS-ACCT-NO==
+                         ==TRAN-COMPANY-CD== BY ==PASS-COMPANY-CD==
+                         ==TRAN-ACCT-TYPE==  BY ==PASS-ACCT-TYPE==
+                         ==TRAN-AMOUNT-NUM== BY ==PASS-AMOUNT-NUM==
+                         ==TRAN-AMOUNT==     BY ==PASS-AMOUNT==
+                         ==TRAN-DATA==       BY ==PASS-DATA==.
+       FD  TRANREJ-FILE.
+           COPY TRANREJ.
+       WORKING-STORAGE SECTION.
+      *
+       COPY DATVARS.
+
+       01  WS-SWITCHES.
+           05  WS-TRANIN-EOF-SW        PIC X(01)  VALUE 'N'.
+               88  WS-TRANIN-EOF                  VALUE 'Y'.
+
+       01  WS-RULE-CODE-CHECK.
+           05  WS-RULE-CODE-VALUE      PIC X(01).
+               88  WS-RULE-CODE-VALID          VALUE '1' '2' '3'.
+
+       01  WS-EDIT-SWITCHES.
+           05  WS-REJECT-SW            PIC X(01)  VALUE 'N'.
+               88  WS-RECORD-REJECTED          VALUE 'Y'.
+
+       01  WS-REASON-HOLD.
+           05  WS-REASON-CODE-HOLD     PIC X(04)  VALUE SPACES.
+           05  WS-REASON-TEXT-HOLD     PIC X(40)  VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(07) COMP  VALUE ZERO.
+           05  WS-PASS-COUNT           PIC 9(07) COMP  VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(07) COMP  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-TRANSACTIONS
+               UNTIL WS-TRANIN-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'ASAMPLE - Started. Editing daily transaction file.'
+           OPEN INPUT  TRANIN-FILE
+           OPEN OUTPUT TRANPASS-FILE
+           OPEN OUTPUT TRANREJ-FILE
+           PERFORM 2100-READ-TRANIN.
+
+       2000-EDIT-TRANSACTIONS.
+           ADD 1 TO WS-READ-COUNT
+           PERFORM 2200-EDIT-ONE-RECORD
+           IF WS-RECORD-REJECTED
+               PERFORM 2400-WRITE-REJECT
+           ELSE
+               PERFORM 2300-WRITE-PASS
+           END-IF
+           PERFORM 2100-READ-TRANIN.
+
+       2100-READ-TRANIN.
+           READ TRANIN-FILE
+               AT END SET WS-TRANIN-EOF TO TRUE
+           END-READ.
+
+      * Edit rules, applied in order - first failure wins so the
+      * reject reason reported is the most useful one to research.
+       2200-EDIT-ONE-RECORD.
+           MOVE 'N' TO WS-REJECT-SW
+           MOVE SPACES TO WS-REASON-CODE-HOLD WS-REASON-TEXT-HOLD
+
+           IF TRANIN-RULE-CODE = SPACES
+               MOVE 'R001' TO WS-REASON-CODE-HOLD
+               MOVE 'MISSING RULE CODE' TO WS-REASON-TEXT-HOLD
+               SET WS-RECORD-REJECTED TO TRUE
+           END-IF
+
+           IF NOT WS-RECORD-REJECTED
+               MOVE TRANIN-RULE-CODE TO WS-RULE-CODE-VALUE
+               IF NOT WS-RULE-CODE-VALID
+                   MOVE 'R002' TO WS-REASON-CODE-HOLD
+                   MOVE 'UNSUPPORTED RULE CODE' TO WS-REASON-TEXT-HOLD
+                   SET WS-RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-RECORD-REJECTED
+               IF (TRANIN-RULE-CODE = '2' OR TRANIN-RULE-CODE = '3')
+                   AND TRANIN-ACCT-NO = SPACES
+                   MOVE 'R003' TO WS-REASON-CODE-HOLD
+                   MOVE 'MISSING ACCOUNT NUMBER' TO
+                                                WS-REASON-TEXT-HOLD
+                   SET WS-RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-RECORD-REJECTED
+               IF TRANIN-AMOUNT NOT = SPACES
+                   AND TRANIN-AMOUNT NOT NUMERIC
+                   MOVE 'R004' TO WS-REASON-CODE-HOLD
+                   MOVE 'AMOUNT FIELD NOT NUMERIC' TO
+                                                WS-REASON-TEXT-HOLD
+                   SET WS-RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF
+
+      * RULE-2/RULE-3 both run the account-rule family's company/
+      * account-type segmentation check (DATRULE2), so both fields
+      * must actually be on the transaction - otherwise a transaction
+      * that simply omitted them would be auto-rejected there instead
+      * of here, with a far less useful reason.
+           IF NOT WS-RECORD-REJECTED
+               IF (TRANIN-RULE-CODE = '2' OR TRANIN-RULE-CODE = '3')
+                   AND (TRANIN-COMPANY-CD = SPACES
+                        OR TRANIN-ACCT-TYPE = SPACES)
+                   MOVE 'R005' TO WS-REASON-CODE-HOLD
+                   MOVE 'MISSING COMPANY CODE OR ACCOUNT TYPE' TO
+                                                WS-REASON-TEXT-HOLD
+                   SET WS-RECORD-REJECTED TO TRUE
+               END-IF
+           END-IF.
+
+       2300-WRITE-PASS.
+           MOVE TRANIN-RECORD TO PASS-RECORD
+           WRITE PASS-RECORD
+           ADD 1 TO WS-PASS-COUNT.
+
+       2400-WRITE-REJECT.
+           MOVE TRANIN-RULE-CODE    TO REJ-RULE-CODE
+           MOVE TRANIN-ACCT-NO      TO REJ-ACCT-NO
+           MOVE TRANIN-COMPANY-CD   TO REJ-COMPANY-CD
+           MOVE TRANIN-ACCT-TYPE    TO REJ-ACCT-TYPE
+           MOVE TRANIN-AMOUNT       TO REJ-AMOUNT
+           MOVE TRANIN-DATA         TO REJ-DATA
+           MOVE WS-REASON-CODE-HOLD TO REJ-REASON-CODE
+           MOVE WS-REASON-TEXT-HOLD TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY 'ASAMPLE - Rejected record ' WS-READ-COUNT
+               ' reason ' WS-REASON-CODE-HOLD ' - '
+               WS-REASON-TEXT-HOLD.
+
+       3000-TERMINATE.
+           CLOSE TRANIN-FILE TRANPASS-FILE TRANREJ-FILE
+           DISPLAY 'ASAMPLE - Read    ' WS-READ-COUNT
+           DISPLAY 'ASAMPLE - Passed  ' WS-PASS-COUNT
+           DISPLAY 'ASAMPLE - Rejected' WS-REJECT-COUNT
+           IF WS-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           DISPLAY 'ASAMPLE - Ended'.
