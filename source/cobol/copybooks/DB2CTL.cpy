@@ -0,0 +1,9 @@
+      * DB2CTL - control total record written by DB2PGM at the end of
+      * its ACCOUNT_TABLE extract: how many rows it read and the sum
+      * of their balances, for DATRECON to check against the
+      * independently maintained CTLTOTAL control card.
+       01  DB2-CONTROL-RECORD.
+           05  DB2C-RUN-DATE           PIC X(08).
+           05  DB2C-ROW-COUNT          PIC 9(07).
+           05  DB2C-BALANCE-CHECKSUM   PIC S9(09)V99.
+           05  FILLER                  PIC X(20).
