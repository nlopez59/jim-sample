@@ -0,0 +1,12 @@
+      * DATVARS - API comm area shared by DATBATCH, DATSUB and the rule
+      * family subprograms. This is the LINKAGE passed on the dynamic
+      * CALL chain, and the layout EDT recordings capture.
+       01  WS-API-PARAMETERS.
+           05  WS-API-RULE-IN          PIC X(01).
+           05  WS-API-ACCT-NO          PIC X(10).
+           05  WS-API-COMPANY-CD       PIC X(03).
+           05  WS-API-ACCT-TYPE        PIC X(01).
+           05  WS-API-AMOUNT           PIC S9(09)V99.
+           05  WS-API-DATA             PIC X(30).
+           05  WS-API-CALLER-ID        PIC X(08).
+           05  WS-API-RESP-OUT         PIC X(80).
