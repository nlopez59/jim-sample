@@ -0,0 +1,14 @@
+      * TRANREJ - reject record written by ASAMPLE's edit step for any
+      * TRANREC transaction that fails validation. Carries the original
+      * input plus a reason code/text so it can be traced back and
+      * corrected for resubmission.
+       01  REJECT-RECORD.
+           05  REJ-TRAN-RECORD.
+               10  REJ-RULE-CODE       PIC X(01).
+               10  REJ-ACCT-NO         PIC X(10).
+               10  REJ-COMPANY-CD      PIC X(03).
+               10  REJ-ACCT-TYPE       PIC X(01).
+               10  REJ-AMOUNT          PIC X(11).
+               10  REJ-DATA            PIC X(30).
+           05  REJ-REASON-CODE         PIC X(04).
+           05  REJ-REASON-TEXT         PIC X(40).
