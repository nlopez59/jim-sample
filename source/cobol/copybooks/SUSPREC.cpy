@@ -0,0 +1,18 @@
+      * SUSPREC - suspense/hold record for a transaction DATSUB could
+      * not process (NON-SUPPORTED-RULE). Carries the full original
+      * input comm-area fields, not just the rule code and account
+      * number, so a held entry can be rebuilt into a resubmittable
+      * transaction once reviewed. Keyed by an ascending sequence
+      * number; the suspense file is expected to be emptied once its
+      * entries have been reviewed and resubmitted.
+       01  SUSPENSE-RECORD.
+           05  SUSP-SEQ-NO             PIC 9(07).
+           05  SUSP-TIMESTAMP          PIC X(26).
+           05  SUSP-RULE-IN            PIC X(01).
+           05  SUSP-ACCT-NO            PIC X(10).
+           05  SUSP-COMPANY-CD         PIC X(03).
+           05  SUSP-ACCT-TYPE          PIC X(01).
+           05  SUSP-AMOUNT             PIC S9(09)V99.
+           05  SUSP-DATA               PIC X(30).
+           05  SUSP-CALLER-ID          PIC X(08).
+           05  SUSP-REASON             PIC X(40).
