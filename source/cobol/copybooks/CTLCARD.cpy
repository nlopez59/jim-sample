@@ -0,0 +1,7 @@
+      * CTLCARD - DATBATCH control card giving the expected number of
+      * transactions on TRANPASS, so the end-of-job run-control
+      * trailer can confirm the run processed everything it was
+      * supposed to.
+       01  CONTROL-CARD.
+           05  CTL-EXPECTED-COUNT      PIC 9(07).
+           05  FILLER                  PIC X(73).
