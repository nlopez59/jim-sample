@@ -0,0 +1,20 @@
+      * ACCTMAST - account master record, keyed by ACCT-NO. Read by
+      * DATSUB's RULE-2/RULE-3 for account status, company/type
+      * segmentation and balance/interest lookups, and maintained by
+      * ACCTMAINT.
+       01  ACCT-MASTER-RECORD.
+           05  ACCT-NO                 PIC X(10).
+           05  ACCT-STATUS             PIC X(01).
+               88  ACCT-STATUS-ACTIVE          VALUE 'A'.
+               88  ACCT-STATUS-CLOSED          VALUE 'C'.
+               88  ACCT-STATUS-DORMANT         VALUE 'D'.
+           05  ACCT-COMPANY-CD         PIC X(03).
+           05  ACCT-TYPE               PIC X(01).
+               88  ACCT-TYPE-SAVINGS           VALUE 'S'.
+               88  ACCT-TYPE-CHECKING          VALUE 'C'.
+               88  ACCT-TYPE-LOAN              VALUE 'L'.
+           05  ACCT-BALANCE            PIC S9(09)V99  COMP-3.
+           05  ACCT-INT-RATE           PIC S9(03)V9(4) COMP-3.
+           05  ACCT-OPEN-DATE          PIC X(08).
+           05  ACCT-LAST-INT-DATE      PIC X(08).
+           05  FILLER                  PIC X(20).
