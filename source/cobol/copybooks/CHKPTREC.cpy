@@ -0,0 +1,9 @@
+      * CHKPTREC - checkpoint record written by DATBATCH every N
+      * transactions so a failed run can be restarted mid-file instead
+      * of reprocessing the whole batch window. The last entry in the
+      * file is the one operations uses to build the restart PARM for
+      * the rerun.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-LAST-RECORD-NO    PIC 9(07).
+           05  CHKPT-TIMESTAMP         PIC X(26).
+           05  FILLER                  PIC X(10).
