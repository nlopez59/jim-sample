@@ -0,0 +1,10 @@
+      * DB2ERR - Db2 exception log record for DB2PGM. One record is
+      * written for every negative/unexpected SQLCODE so operations
+      * has a durable record of what failed and where, without having
+      * to dig through the SYSOUT.
+       01  DB2-ERROR-RECORD.
+           05  ERR-TIMESTAMP           PIC X(26).
+           05  ERR-SQLCODE             PIC S9(09).
+           05  ERR-SQLSTATE            PIC X(05).
+           05  ERR-CONTEXT             PIC X(40).
+           05  FILLER                  PIC X(15).
