@@ -0,0 +1,11 @@
+      * AUDITREC - one record per DATSUB rule invocation, appended to
+      * the audit file for compliance review and after-the-fact
+      * tracing of rule decisions. Read by DATRPT for the daily Rule
+      * Activity Report.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(26).
+           05  AUDIT-RULE-IN           PIC X(01).
+           05  AUDIT-ACCT-NO           PIC X(10).
+           05  AUDIT-RESP-OUT          PIC X(80).
+           05  AUDIT-RETURN-CODE       PIC S9(04).
+           05  AUDIT-CALLER-ID         PIC X(08).
