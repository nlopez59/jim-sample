@@ -0,0 +1,20 @@
+      * ACCTMNT - account master maintenance transaction read by
+      * ACCTMAINT: one add/change/delete request per record.
+       01  ACCT-MAINT-RECORD.
+           05  AM-TRAN-CODE            PIC X(01).
+               88  AM-ADD                       VALUE 'A'.
+               88  AM-CHANGE                    VALUE 'C'.
+               88  AM-DELETE                    VALUE 'D'.
+           05  AM-ACCT-NO              PIC X(10).
+           05  AM-ACCT-STATUS          PIC X(01).
+           05  AM-ACCT-COMPANY-CD      PIC X(03).
+           05  AM-ACCT-TYPE            PIC X(01).
+           05  AM-ACCT-BALANCE         PIC X(11).
+           05  AM-ACCT-BALANCE-NUM REDEFINES AM-ACCT-BALANCE
+                                       PIC S9(09)V99.
+           05  AM-ACCT-INT-RATE        PIC X(07).
+           05  AM-ACCT-INT-RATE-NUM REDEFINES AM-ACCT-INT-RATE
+                                       PIC S9(03)V9(4).
+           05  AM-ACCT-OPEN-DATE       PIC X(08).
+           05  AM-ACCT-LAST-INT-DATE   PIC X(08).
+           05  FILLER                  PIC X(30).
