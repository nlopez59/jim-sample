@@ -0,0 +1,9 @@
+      * CTLTOTAL - independently maintained control total for the
+      * ACCOUNT_TABLE extract, keyed in by operations (or supplied by
+      * the Db2 DBA team) from a source outside this job stream, so
+      * DATRECON has something to check DB2PGM's own count against
+      * other than DB2PGM's own output.
+       01  EXPECTED-CONTROL-RECORD.
+           05  ECR-EXPECTED-COUNT      PIC 9(07).
+           05  ECR-EXPECTED-CHECKSUM   PIC S9(09)V99.
+           05  FILLER                  PIC X(20).
