@@ -0,0 +1,12 @@
+      * ACCTMLOG - change log record for ACCTMAINT. One record per
+      * maintenance transaction, accepted or rejected, for audit review
+      * of who/what changed on the account master.
+       01  ACCT-MAINT-LOG-RECORD.
+           05  AML-TIMESTAMP           PIC X(26).
+           05  AML-TRAN-CODE           PIC X(01).
+           05  AML-ACCT-NO             PIC X(10).
+           05  AML-RESULT              PIC X(01).
+               88  AML-ACCEPTED                VALUE 'A'.
+               88  AML-REJECTED                VALUE 'R'.
+           05  AML-REASON              PIC X(40).
+           05  FILLER                  PIC X(20).
