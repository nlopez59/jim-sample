@@ -0,0 +1,24 @@
+      * ACCTEXT - downstream extract feed of RULE-2/RULE-3 account
+      * results (current status and balance as of the call), written
+      * by the DATRULE2 account-rule-family subprogram for any system
+      * that needs to follow account activity without calling into the
+      * rule engine itself.
+      *
+      *   FIELD              PICTURE         CONTENTS
+      *   AEX-TIMESTAMP      X(26)           Call timestamp
+      *   AEX-ACCT-NO        X(10)           Account number
+      *   AEX-RULE-IN        X(01)           Rule that produced this
+      *                                      result ('2' or '3')
+      *   AEX-ACCT-STATUS    X(01)           Account status (A/C/D)
+      *   AEX-BALANCE        S9(09)V99       Balance as of the call
+      *                                      (RULE-3 includes accrued
+      *                                      interest; RULE-2 does not)
+      *   AEX-CALLER-ID      X(08)           Caller that drove the call
+       01  ACCT-EXTRACT-RECORD.
+           05  AEX-TIMESTAMP           PIC X(26).
+           05  AEX-ACCT-NO             PIC X(10).
+           05  AEX-RULE-IN             PIC X(01).
+           05  AEX-ACCT-STATUS         PIC X(01).
+           05  AEX-BALANCE             PIC S9(09)V99.
+           05  AEX-CALLER-ID           PIC X(08).
+           05  FILLER                  PIC X(20).
