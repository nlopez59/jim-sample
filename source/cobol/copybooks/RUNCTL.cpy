@@ -0,0 +1,17 @@
+      * RUNCTL - DATBATCH end-of-job run-control trailer. One record
+      * written per run, recording how many transactions were read and
+      * how DATSUB disposed of each one, plus whether the run balanced
+      * against the expected count on the CTLCARD control card.
+       01  RUN-CONTROL-RECORD.
+           05  RC-RUN-DATE             PIC X(08).
+           05  RC-RUN-TIME             PIC X(06).
+           05  RC-RECORDS-READ         PIC 9(07).
+           05  RC-CALLS-SUCCESS        PIC 9(07).
+           05  RC-CALLS-FAILED         PIC 9(07).
+           05  RC-CALLS-UNSUPPORTED    PIC 9(07).
+           05  RC-CALLS-DECLINED       PIC 9(07).
+           05  RC-EXPECTED-COUNT       PIC 9(07).
+           05  RC-BALANCED-SW          PIC X(01).
+               88  RC-BALANCED                 VALUE 'Y'.
+               88  RC-OUT-OF-BALANCE           VALUE 'N'.
+           05  FILLER                  PIC X(13).
