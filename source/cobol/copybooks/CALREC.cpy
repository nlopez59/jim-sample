@@ -0,0 +1,11 @@
+      * CALREC - business-day calendar, keyed by date. DATSUB's
+      * RULE-1 uses this to tell a real processing day apart from a
+      * weekend or a posted holiday.
+       01  CALENDAR-RECORD.
+           05  CAL-DATE                PIC 9(08).
+           05  CAL-DAY-TYPE            PIC X(01).
+               88  CAL-BUSINESS-DAY            VALUE 'B'.
+               88  CAL-WEEKEND                 VALUE 'W'.
+               88  CAL-HOLIDAY                 VALUE 'H'.
+           05  CAL-DESCRIPTION         PIC X(30).
+           05  FILLER                  PIC X(10).
