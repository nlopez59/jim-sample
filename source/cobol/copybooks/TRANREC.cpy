@@ -0,0 +1,14 @@
+      * TRANREC - daily transaction record read by ASAMPLE (edit step),
+      * DATBATCH (rule-engine driver) and ACCTMAINT. One record equals
+      * one request to the DATSUB rule engine: a rule code plus the
+      * data that rule needs.
+       01  TRAN-RECORD.
+           05  TRAN-RULE-CODE          PIC X(01).
+           05  TRAN-ACCT-NO            PIC X(10).
+           05  TRAN-COMPANY-CD         PIC X(03).
+           05  TRAN-ACCT-TYPE          PIC X(01).
+           05  TRAN-AMOUNT             PIC X(11).
+           05  TRAN-AMOUNT-NUM REDEFINES TRAN-AMOUNT
+                                       PIC S9(09)V99.
+           05  TRAN-DATA               PIC X(30).
+           05  FILLER                  PIC X(24).
