@@ -0,0 +1,84 @@
+//DATNITE JOB (ACCTG),'DAILY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DATNITE - NIGHTLY TRANSACTION PROCESSING CHAIN.
+//* STEP010 EDITS THE RAW TRANSACTION FILE (ASAMPLE).
+//* STEP020 REFRESHES THE ACCOUNT MASTER FROM DB2 (DB2PGM), BOUND
+//*         UNDER PLAN DB2PLAN, SO THE REST OF THE CHAIN SEES
+//*         TODAY'S DB2 DATA RATHER THAN YESTERDAY'S MASTER.
+//* STEP030 RECONCILES DB2PGM'S OWN CONTROL TOTAL AGAINST THE
+//*         INDEPENDENTLY MAINTAINED CTLTOTAL CARD (DATRECON),
+//*         BEFORE ANYTHING DOWNSTREAM TRUSTS THE REFRESHED MASTER.
+//* STEP040 APPLIES HAND-KEYED ACCOUNT MAINTENANCE (ACCTMAINT) ON
+//*         TOP OF THE REFRESHED MASTER.
+//* STEP050 DRIVES THE ACCEPTED TRANSACTIONS THROUGH THE DATSUB
+//*         RULE ENGINE (DATBATCH), WHICH CALLS DATSUB PER RECORD.
+//* EACH STEP IS GATED ON THE PRIOR STEP'S CONDITION CODE - A
+//* RETURN CODE OF 4 OR HIGHER STOPS THE CHAIN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ASAMPLE
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.DATBATCH.TRANIN,DISP=SHR
+//TRANPASS DD DSN=PROD.DATBATCH.TRANPASS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//TRANREJ  DD DSN=PROD.DATBATCH.TRANREJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IKJEFT01,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//         DD DSN=DSN.V11.SDSNLOAD,DISP=SHR
+//ACCTMAST DD DSN=PROD.DATBATCH.ACCTMAST,DISP=SHR
+//DB2ERR   DD DSN=PROD.DATBATCH.DB2ERR,DISP=(MOD,CATLG,DELETE)
+//DB2CTLOUT DD DSN=PROD.DATBATCH.DB2CTL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=46)
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(DB2PGM) PLAN(DB2PLAN) LIB('PROD.DATBATCH.LOADLIB')
+  END
+/*
+//*
+//STEP030  EXEC PGM=DATRECON,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//DB2CTLIN DD DSN=PROD.DATBATCH.DB2CTL,DISP=SHR
+//CTLTOTAL DD DSN=PROD.DATBATCH.CTLTOTAL,DISP=SHR
+//DATRCNOUT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=ACCTMAINT,COND=(4,GE,STEP030)
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//ACCTMNTIN DD DSN=PROD.DATBATCH.ACCTMNTIN,DISP=SHR
+//ACCTMAST DD DSN=PROD.DATBATCH.ACCTMAST,DISP=SHR
+//ACCTMLOG DD DSN=PROD.DATBATCH.ACCTMLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=98)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=DATBATCH,COND=(4,GE,STEP040)
+//STEPLIB  DD DSN=PROD.DATBATCH.LOADLIB,DISP=SHR
+//TRANPASS DD DSN=PROD.DATBATCH.TRANPASS,DISP=SHR
+//CHKPT    DD DSN=PROD.DATBATCH.CHKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=43)
+//DATCTLIN DD DSN=PROD.DATBATCH.CTLCARD,DISP=SHR
+//DATCTLOUT DD DSN=PROD.DATBATCH.RUNCTL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=70)
+//DATAUDIT DD DSN=PROD.DATBATCH.AUDIT,DISP=(MOD,CATLG,DELETE)
+//ACCTMAST DD DSN=PROD.DATBATCH.ACCTMAST,DISP=SHR
+//SUSPFILE DD DSN=PROD.DATBATCH.SUSPFILE,DISP=SHR
+//CALFILE  DD DSN=PROD.DATBATCH.CALFILE,DISP=SHR
+//ACCTEXT  DD DSN=PROD.DATBATCH.ACCTEXT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77)
+//SYSOUT   DD SYSOUT=*
